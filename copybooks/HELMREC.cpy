@@ -0,0 +1,7 @@
+*> HELM-ORDER LOG RECORD LAYOUT.
+*> SHARED BY ANY PROGRAM THAT READS A "DIRECTION VALUE"
+*> HELM-ORDER LOG LINE, SO THE FIELD DEFINITIONS STAY IN SYNC.
+    01  HELM-ORDER-RECORD.
+        05  HELM-READ PIC X(20).
+        05  HELM-DIRECTION PIC X(20).
+        05  HELM-VALUE PIC 9(4) VALUE 0000.
