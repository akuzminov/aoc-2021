@@ -0,0 +1,23 @@
+*> HELM-ORDER RUN CHECKPOINT RECORD.
+*> HOLDS ENOUGH OF THE RUNNING TOTALS TO RESUME A HELM-ORDER LOG
+*> PASS PARTWAY THROUGH INSTEAD OF REPROCESSING FROM RECORD ONE.
+    01  CKPT-RECORD.
+        05  CKPT-RECORD-COUNT PIC 9(6).
+        05  CKPT-FORWARD-COUNT PIC 9(6).
+        05  CKPT-DOWN-COUNT PIC 9(6).
+        05  CKPT-UP-COUNT PIC 9(6).
+        05  CKPT-REJECT-COUNT PIC 9(6).
+        05  CKPT-DAYMARKER-COUNT PIC 9(6).
+        05  CKPT-DAY-COUNT PIC 9(4).
+        05  CKPT-FORWARD PIC 9(4).
+        05  CKPT-AIM PIC 9(4).
+        05  CKPT-DEPTH PIC 9(10).
+        05  CKPT-CUM-FORWARD PIC 9(8).
+        05  CKPT-CUM-DEPTH PIC 9(12).
+        05  CKPT-FUEL-TOTAL PIC 9(10).
+        05  CKPT-CUM-FUEL-TOTAL PIC 9(12).
+        05  CKPT-COMPLETION-FLAG PIC X(01).
+            88  CKPT-RUN-IN-PROGRESS VALUE "I".
+            88  CKPT-RUN-COMPLETE VALUE "C".
+        05  CKPT-DAY-CLOSED-FLAG PIC X(01).
+            88  CKPT-DAY-WAS-CLOSED VALUE "Y".
