@@ -2,45 +2,510 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. AOC-DAY-2.
 AUTHOR. ANDREY KUZMINOV.
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HELM-LOG-FILE ASSIGN TO "HELMLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-HELM-LOG-STATUS.
+
+            SELECT EXCEPTION-RPT-FILE ASSIGN TO "EXCPRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXCPRPT-STATUS.
+
+            SELECT NAV-RPT-FILE ASSIGN TO "NAVRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-NAVRPT-STATUS.
+
+            SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+
+            SELECT EXTRACT-FILE ASSIGN TO "FLTEXTR"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXTRACT-STATUS.
+
+            SELECT DAY-BREAK-FILE ASSIGN TO "DAYBRK"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-DAYBRK-STATUS.
+
 DATA DIVISION.
+    FILE SECTION.
+        FD HELM-LOG-FILE.
+            01 HELM-LOG-RECORD PIC X(20).
+
+        FD EXCEPTION-RPT-FILE.
+            01 EXCEPTION-RPT-RECORD PIC X(100).
+
+        FD NAV-RPT-FILE.
+            01 NAV-RPT-RECORD PIC X(80).
+
+        FD CKPT-FILE.
+            COPY CKPTREC.
+
+        FD EXTRACT-FILE.
+            01 EXTRACT-RECORD.
+                05 EXTRACT-RUN-DATE PIC 9(6).
+                05 EXTRACT-FORWARD PIC 9(4).
+                05 EXTRACT-AIM PIC 9(4).
+                05 EXTRACT-DEPTH PIC 9(10).
+                05 EXTRACT-RESULT-1 PIC 9(10).
+                05 EXTRACT-RESULT-2 PIC 9(10).
+
+        FD DAY-BREAK-FILE.
+            01 DAY-BREAK-RECORD PIC X(80).
+
     WORKING-STORAGE SECTION.
-        77 WS-READ PIC X(20).
-        77 WS-DIRECTION PIC X(20).
-        77 WS-VALUE PIC 9(4) VALUE 0000.
+        77 WS-HELM-LOG-STATUS PIC X(02) VALUE "00".
+        77 WS-EXCPRPT-STATUS PIC X(02) VALUE "00".
+        77 WS-NAVRPT-STATUS PIC X(02) VALUE "00".
+        77 WS-CKPT-STATUS PIC X(02) VALUE "00".
+        77 WS-EXTRACT-STATUS PIC X(02) VALUE "00".
+        77 WS-DAYBRK-STATUS PIC X(02) VALUE "00".
+        77 WS-CKPT-INTERVAL PIC 9(4) VALUE 0100.
+        77 WS-CKPT-REM PIC 9(4) VALUE 0000.
+        77 WS-CKPT-DIVQUOT PIC 9(6) VALUE 000000.
+        77 WS-RESTART-COUNT PIC 9(6) VALUE 000000.
+        77 WS-RUN-DATE PIC 9(6) VALUE 000000.
+        77 WS-RUN-DATE-ED PIC 99/99/99.
+        77 WS-EOF-SWITCH PIC X(01) VALUE "N".
+            88 WS-EOF VALUE "Y".
+        77 WS-DAYBRK-EOF-SWITCH PIC X(01) VALUE "N".
+            88 WS-DAYBRK-EOF VALUE "Y".
+        77 WS-CKPT-FOUND-SWITCH PIC X(01) VALUE "N".
+            88 WS-CKPT-FOUND VALUE "Y".
+        77 WS-CKPT-RUN-STATUS PIC X(01) VALUE "I".
+        77 WS-DAY-CLOSED-SWITCH PIC X(01) VALUE "N".
+            88 WS-DAY-CLOSED VALUE "Y".
+        77 WS-RECORD-COUNT PIC 9(6) VALUE 000000.
+        77 WS-FORWARD-COUNT PIC 9(6) VALUE 000000.
+        77 WS-DOWN-COUNT PIC 9(6) VALUE 000000.
+        77 WS-UP-COUNT PIC 9(6) VALUE 000000.
+        77 WS-REJECT-COUNT PIC 9(6) VALUE 000000.
+        77 WS-DAYMARKER-COUNT PIC 9(6) VALUE 000000.
+        77 WS-EXCEPTION-REASON PIC X(40) VALUE SPACES.
+        COPY HELMREC.
         77 WS-AIM PIC 9(4) VALUE 0000.
         77 WS-TEMP PIC 9(4) VALUE 0000.
+        77 WS-FUEL-TEMP PIC 9(6) VALUE 000000.
         77 WS-DEPTH PIC 9(10) VALUE 0000000000.
         77 WS-FORWARD PIC 9(4) VALUE 0000.
         77 WS-RESULT-1 PIC 9(10) VALUE 0000000000.
         77 WS-RESULT-2 PIC 9(10) VALUE 0000000000.
-        
+        77 WS-DAY-COUNT PIC 9(4) VALUE 0000.
+        77 WS-CUM-FORWARD PIC 9(8) VALUE 00000000.
+        77 WS-CUM-DEPTH PIC 9(12) VALUE 000000000000.
+        77 WS-CUM-RESULT-2 PIC 9(12) VALUE 000000000000.
+        77 WS-FUEL-FORWARD-RATE PIC 9(2) VALUE 01.
+        77 WS-FUEL-AIM-RATE PIC 9(2) VALUE 02.
+        77 WS-FUEL-TOTAL PIC 9(10) VALUE 0000000000.
+        77 WS-CUM-FUEL-TOTAL PIC 9(12) VALUE 000000000000.
+
 PROCEDURE DIVISION.
 001-MAIN.
-    PERFORM 002-PROCESS-RECORD 1000 TIMES.
-    MULTIPLY WS-FORWARD BY WS-AIM GIVING WS-RESULT-1.
-    MULTIPLY WS-FORWARD BY WS-DEPTH GIVING WS-RESULT-2.
-    DISPLAY WS-RESULT-1.
-    DISPLAY WS-RESULT-2.
+    ACCEPT WS-RUN-DATE FROM DATE.
+    MOVE WS-RUN-DATE TO WS-RUN-DATE-ED.
+    PERFORM 008-READ-CHECKPOINT.
+
+    OPEN INPUT HELM-LOG-FILE.
+    IF WS-HELM-LOG-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING HELM-LOG-FILE, STATUS: " WS-HELM-LOG-STATUS
+        STOP RUN
+    END-IF.
+
+    IF WS-CKPT-FOUND
+        OPEN EXTEND EXCEPTION-RPT-FILE
+    ELSE
+        OPEN OUTPUT EXCEPTION-RPT-FILE
+    END-IF.
+    IF WS-EXCPRPT-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING EXCEPTION-RPT-FILE, STATUS: "
+            WS-EXCPRPT-STATUS
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT NAV-RPT-FILE.
+    IF WS-NAVRPT-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING NAV-RPT-FILE, STATUS: " WS-NAVRPT-STATUS
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT EXTRACT-FILE.
+    IF WS-EXTRACT-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING EXTRACT-FILE, STATUS: " WS-EXTRACT-STATUS
+        STOP RUN
+    END-IF.
+
+    IF WS-CKPT-FOUND
+        OPEN EXTEND DAY-BREAK-FILE
+    ELSE
+        OPEN OUTPUT DAY-BREAK-FILE
+    END-IF.
+    IF WS-DAYBRK-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING DAY-BREAK-FILE, STATUS: " WS-DAYBRK-STATUS
+        STOP RUN
+    END-IF.
+
+    PERFORM 003-READ-HELM-RECORD WS-RESTART-COUNT TIMES.
+    PERFORM 003-READ-HELM-RECORD.
+    PERFORM 002-PROCESS-RECORD UNTIL WS-EOF.
+    CLOSE HELM-LOG-FILE.
+    CLOSE EXCEPTION-RPT-FILE.
+    IF NOT WS-DAY-CLOSED
+        PERFORM 006-CLOSE-OUT-DAY
+    END-IF.
+    CLOSE DAY-BREAK-FILE.
+    MULTIPLY WS-CUM-FORWARD BY WS-CUM-DEPTH GIVING WS-CUM-RESULT-2.
+    PERFORM 005-WRITE-NAV-REPORT.
+    PERFORM 010-WRITE-EXTRACT.
+    CLOSE NAV-RPT-FILE.
+    CLOSE EXTRACT-FILE.
+
+    MOVE "C" TO WS-CKPT-RUN-STATUS.
+    PERFORM 009-WRITE-CHECKPOINT.
     STOP RUN.
 
 002-PROCESS-RECORD.
-    ACCEPT WS-READ.
-    
-    UNSTRING WS-READ DELIMITED BY SPACE
-        INTO WS-DIRECTION, WS-VALUE
+    ADD 1 TO WS-RECORD-COUNT.
+    MOVE "N" TO WS-DAY-CLOSED-SWITCH.
+
+    UNSTRING HELM-READ DELIMITED BY SPACE
+        INTO HELM-DIRECTION, HELM-VALUE
     END-UNSTRING.
-    
-    EVALUATE WS-DIRECTION
-    
-        WHEN "forward" 
-            ADD WS-VALUE TO WS-FORWARD;
-            MULTIPLY WS-VALUE BY WS-AIM GIVING WS-TEMP;
-            ADD WS-TEMP TO WS-DEPTH
-            
-        WHEN "down" 
-            ADD WS-VALUE TO WS-AIM
-            
-        WHEN "up" 
-            SUBTRACT WS-VALUE FROM WS-AIM
-            
+
+    EVALUATE HELM-DIRECTION
+
+        WHEN "forward"
+            ADD 1 TO WS-FORWARD-COUNT;
+            ADD HELM-VALUE TO WS-FORWARD;
+            MULTIPLY HELM-VALUE BY WS-AIM GIVING WS-TEMP;
+            ADD WS-TEMP TO WS-DEPTH;
+            MULTIPLY HELM-VALUE BY WS-FUEL-FORWARD-RATE GIVING WS-FUEL-TEMP;
+            ADD WS-FUEL-TEMP TO WS-FUEL-TOTAL
+
+        WHEN "down"
+            ADD 1 TO WS-DOWN-COUNT;
+            ADD HELM-VALUE TO WS-AIM;
+            MULTIPLY HELM-VALUE BY WS-FUEL-AIM-RATE GIVING WS-FUEL-TEMP;
+            ADD WS-FUEL-TEMP TO WS-FUEL-TOTAL
+
+        WHEN "up"
+            IF HELM-VALUE > WS-AIM
+                MOVE "UP VALUE EXCEEDS AIM - WOULD GO NEGATIVE"
+                    TO WS-EXCEPTION-REASON;
+                ADD 1 TO WS-REJECT-COUNT;
+                PERFORM 004-WRITE-EXCEPTION-RECORD
+            ELSE
+                ADD 1 TO WS-UP-COUNT;
+                SUBTRACT HELM-VALUE FROM WS-AIM;
+                MULTIPLY HELM-VALUE BY WS-FUEL-AIM-RATE GIVING WS-FUEL-TEMP;
+                ADD WS-FUEL-TEMP TO WS-FUEL-TOTAL
+            END-IF
+
+        WHEN "DAYEND"
+            ADD 1 TO WS-DAYMARKER-COUNT;
+            PERFORM 006-CLOSE-OUT-DAY;
+            MOVE 0000 TO WS-FORWARD, WS-AIM;
+            MOVE 0000000000 TO WS-DEPTH;
+            MOVE 0000000000 TO WS-FUEL-TOTAL;
+            MOVE "Y" TO WS-DAY-CLOSED-SWITCH
+
+        WHEN OTHER
+            ADD 1 TO WS-REJECT-COUNT;
+            MOVE "UNRECOGNIZED DIRECTION CODE" TO WS-EXCEPTION-REASON;
+            PERFORM 004-WRITE-EXCEPTION-RECORD
+
     END-EVALUATE.
+
+    DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+        GIVING WS-CKPT-DIVQUOT REMAINDER WS-CKPT-REM.
+    IF WS-CKPT-REM = 0
+        PERFORM 009-WRITE-CHECKPOINT
+    END-IF.
+
+    PERFORM 003-READ-HELM-RECORD.
+
+003-READ-HELM-RECORD.
+    READ HELM-LOG-FILE INTO HELM-READ
+        AT END
+            MOVE "Y" TO WS-EOF-SWITCH
+    END-READ.
+
+004-WRITE-EXCEPTION-RECORD.
+    MOVE SPACES TO EXCEPTION-RPT-RECORD.
+    STRING "RECORD " DELIMITED BY SIZE
+           WS-RECORD-COUNT DELIMITED BY SIZE
+           " REJECTED - " DELIMITED BY SIZE
+           WS-EXCEPTION-REASON DELIMITED BY SIZE
+           " - TEXT: " DELIMITED BY SIZE
+           HELM-READ DELIMITED BY SIZE
+        INTO EXCEPTION-RPT-RECORD
+    END-STRING.
+    WRITE EXCEPTION-RPT-RECORD.
+
+005-WRITE-NAV-REPORT.
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "HELM NAVIGATION REPORT - RUN DATE: " DELIMITED BY SIZE
+           WS-RUN-DATE-ED DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "FINAL FORWARD DISTANCE . . . . . . : " DELIMITED BY SIZE
+           WS-FORWARD DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "FINAL AIM . . . . . . . . . . . . . : " DELIMITED BY SIZE
+           WS-AIM DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "FINAL DEPTH . . . . . . . . . . . . : " DELIMITED BY SIZE
+           WS-DEPTH DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "CHECKSUM (FORWARD X AIM) . . . . . : " DELIMITED BY SIZE
+           WS-RESULT-1 DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "CHECKSUM (FORWARD X DEPTH) . . . . : " DELIMITED BY SIZE
+           WS-RESULT-2 DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "FINAL FUEL USED . . . . . . . . . . : " DELIMITED BY SIZE
+           WS-FUEL-TOTAL DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "CONTROL TOTALS" DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "  FORWARD COMMANDS . . . . . . . . : " DELIMITED BY SIZE
+           WS-FORWARD-COUNT DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "  DOWN COMMANDS . . . . . . . . . . : " DELIMITED BY SIZE
+           WS-DOWN-COUNT DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "  UP COMMANDS . . . . . . . . . . . : " DELIMITED BY SIZE
+           WS-UP-COUNT DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "  REJECTED COMMANDS . . . . . . . . : " DELIMITED BY SIZE
+           WS-REJECT-COUNT DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "  DAY MARKERS . . . . . . . . . . . : " DELIMITED BY SIZE
+           WS-DAYMARKER-COUNT DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "  TOTAL RECORDS READ . . . . . . . : " DELIMITED BY SIZE
+           WS-RECORD-COUNT DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "DAY-BY-DAY BREAKDOWN" DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE "N" TO WS-DAYBRK-EOF-SWITCH.
+    OPEN INPUT DAY-BREAK-FILE.
+    IF WS-DAYBRK-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING DAY-BREAK-FILE, STATUS: " WS-DAYBRK-STATUS
+        STOP RUN
+    END-IF.
+    PERFORM 011-READ-DAY-BREAKDOWN-LINE.
+    PERFORM 012-COPY-DAY-BREAKDOWN-LINE UNTIL WS-DAYBRK-EOF.
+    CLOSE DAY-BREAK-FILE.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "BATCH TOTALS (" DELIMITED BY SIZE
+           WS-DAY-COUNT DELIMITED BY SIZE
+           " DAY(S))" DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "  CUMULATIVE FORWARD DISTANCE . . . : " DELIMITED BY SIZE
+           WS-CUM-FORWARD DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "  CUMULATIVE DEPTH . . . . . . . . . : " DELIMITED BY SIZE
+           WS-CUM-DEPTH DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "  CUMULATIVE CHECKSUM (FWD X DEPTH) : " DELIMITED BY SIZE
+           WS-CUM-RESULT-2 DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+    MOVE SPACES TO NAV-RPT-RECORD.
+    STRING "  CUMULATIVE FUEL USED . . . . . . . : " DELIMITED BY SIZE
+           WS-CUM-FUEL-TOTAL DELIMITED BY SIZE
+        INTO NAV-RPT-RECORD
+    END-STRING.
+    WRITE NAV-RPT-RECORD.
+
+006-CLOSE-OUT-DAY.
+    ADD 1 TO WS-DAY-COUNT.
+    MULTIPLY WS-FORWARD BY WS-AIM GIVING WS-RESULT-1.
+    MULTIPLY WS-FORWARD BY WS-DEPTH GIVING WS-RESULT-2.
+    PERFORM 007-WRITE-DAY-BREAK-LINE.
+    ADD WS-FORWARD TO WS-CUM-FORWARD.
+    ADD WS-DEPTH TO WS-CUM-DEPTH.
+    ADD WS-FUEL-TOTAL TO WS-CUM-FUEL-TOTAL.
+
+007-WRITE-DAY-BREAK-LINE.
+    MOVE SPACES TO DAY-BREAK-RECORD.
+    STRING "DAY " DELIMITED BY SIZE
+           WS-DAY-COUNT DELIMITED BY SIZE
+           " - FORWARD: " DELIMITED BY SIZE
+           WS-FORWARD DELIMITED BY SIZE
+           " AIM: " DELIMITED BY SIZE
+           WS-AIM DELIMITED BY SIZE
+           " DEPTH: " DELIMITED BY SIZE
+           WS-DEPTH DELIMITED BY SIZE
+           " FUEL: " DELIMITED BY SIZE
+           WS-FUEL-TOTAL DELIMITED BY SIZE
+        INTO DAY-BREAK-RECORD
+    END-STRING.
+    WRITE DAY-BREAK-RECORD.
+
+008-READ-CHECKPOINT.
+    OPEN INPUT CKPT-FILE.
+    IF WS-CKPT-STATUS = "00"
+        READ CKPT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                IF CKPT-RUN-IN-PROGRESS
+                    MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT;
+                    MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT;
+                    MOVE CKPT-FORWARD-COUNT TO WS-FORWARD-COUNT;
+                    MOVE CKPT-DOWN-COUNT TO WS-DOWN-COUNT;
+                    MOVE CKPT-UP-COUNT TO WS-UP-COUNT;
+                    MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT;
+                    MOVE CKPT-DAYMARKER-COUNT TO WS-DAYMARKER-COUNT;
+                    MOVE CKPT-DAY-COUNT TO WS-DAY-COUNT;
+                    MOVE CKPT-FORWARD TO WS-FORWARD;
+                    MOVE CKPT-AIM TO WS-AIM;
+                    MOVE CKPT-DEPTH TO WS-DEPTH;
+                    MOVE CKPT-CUM-FORWARD TO WS-CUM-FORWARD;
+                    MOVE CKPT-CUM-DEPTH TO WS-CUM-DEPTH;
+                    MOVE CKPT-FUEL-TOTAL TO WS-FUEL-TOTAL;
+                    MOVE CKPT-CUM-FUEL-TOTAL TO WS-CUM-FUEL-TOTAL;
+                    MOVE CKPT-DAY-CLOSED-FLAG TO WS-DAY-CLOSED-SWITCH;
+                    MOVE "Y" TO WS-CKPT-FOUND-SWITCH
+                END-IF
+        END-READ;
+        CLOSE CKPT-FILE
+    ELSE
+        IF WS-CKPT-STATUS NOT = "35"
+            DISPLAY "ERROR OPENING CKPT-FILE, STATUS: " WS-CKPT-STATUS
+            STOP RUN
+        END-IF
+    END-IF.
+
+009-WRITE-CHECKPOINT.
+    MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+    MOVE WS-FORWARD-COUNT TO CKPT-FORWARD-COUNT.
+    MOVE WS-DOWN-COUNT TO CKPT-DOWN-COUNT.
+    MOVE WS-UP-COUNT TO CKPT-UP-COUNT.
+    MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+    MOVE WS-DAYMARKER-COUNT TO CKPT-DAYMARKER-COUNT.
+    MOVE WS-DAY-COUNT TO CKPT-DAY-COUNT.
+    MOVE WS-FORWARD TO CKPT-FORWARD.
+    MOVE WS-AIM TO CKPT-AIM.
+    MOVE WS-DEPTH TO CKPT-DEPTH.
+    MOVE WS-CUM-FORWARD TO CKPT-CUM-FORWARD.
+    MOVE WS-CUM-DEPTH TO CKPT-CUM-DEPTH.
+    MOVE WS-FUEL-TOTAL TO CKPT-FUEL-TOTAL.
+    MOVE WS-CUM-FUEL-TOTAL TO CKPT-CUM-FUEL-TOTAL.
+    MOVE WS-CKPT-RUN-STATUS TO CKPT-COMPLETION-FLAG.
+    MOVE WS-DAY-CLOSED-SWITCH TO CKPT-DAY-CLOSED-FLAG.
+    OPEN OUTPUT CKPT-FILE.
+    IF WS-CKPT-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING CKPT-FILE, STATUS: " WS-CKPT-STATUS
+        STOP RUN
+    END-IF.
+    WRITE CKPT-RECORD.
+    CLOSE CKPT-FILE.
+
+010-WRITE-EXTRACT.
+    MOVE WS-RUN-DATE TO EXTRACT-RUN-DATE.
+    MOVE WS-FORWARD TO EXTRACT-FORWARD.
+    MOVE WS-AIM TO EXTRACT-AIM.
+    MOVE WS-DEPTH TO EXTRACT-DEPTH.
+    MOVE WS-RESULT-1 TO EXTRACT-RESULT-1.
+    MOVE WS-RESULT-2 TO EXTRACT-RESULT-2.
+    WRITE EXTRACT-RECORD.
+
+011-READ-DAY-BREAKDOWN-LINE.
+    READ DAY-BREAK-FILE
+        AT END
+            MOVE "Y" TO WS-DAYBRK-EOF-SWITCH
+    END-READ.
+
+012-COPY-DAY-BREAKDOWN-LINE.
+    MOVE DAY-BREAK-RECORD TO NAV-RPT-RECORD.
+    WRITE NAV-RPT-RECORD.
+    PERFORM 011-READ-DAY-BREAKDOWN-LINE.
